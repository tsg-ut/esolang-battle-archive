@@ -0,0 +1,9 @@
+    05 ext-header-s pic x(50).
+    05 ext-source-p pic x(50).
+    05 ext-masked-s pic x(50).
+    05 ext-run-date pic x(8).
+    05 ext-run-number pic 9(5).
+    05 ext-det-id pic x(10).
+    05 ext-det-region pic x(5).
+    05 ext-det-segment pic x(30).
+    05 ext-det-filler pic x(5).

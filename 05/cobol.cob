@@ -1,19 +1,268 @@
        >>SOURCE FORMAT IS FREE
-id division.program-id.a.
-data division.working-storage section.
+id division.
+program-id. a.
+environment division.
+input-output section.
+file-control.
+    select trans-file assign to "TRANS.DAT"
+        organization is line sequential
+        file status is fs-trans.
+    select mask-out assign to "MASKOUT.DAT"
+        organization is line sequential
+        file status is fs-mask.
+    select exception-file assign to "EXCEPT.DAT"
+        organization is line sequential.
+    select audit-file assign to "AUDIT.DAT"
+        organization is line sequential
+        file status is fs-audit.
+    select optional restart-file assign to "RESTART.DAT"
+        organization is line sequential
+        file status is fs-restart.
+    select control-file assign to "CONTROL.DAT"
+        organization is line sequential
+        file status is fs-control.
+    select summary-file assign to "SUMMARY.DAT"
+        organization is line sequential
+        file status is fs-summary.
+    select extract-file assign to "EXTRACT.DAT"
+        organization is line sequential
+        file status is fs-extract.
+data division.
+file section.
+fd trans-file.
+01 trans-rec pic x(50).
+fd mask-out.
+01 mask-rec pic x(50).
+fd exception-file.
+01 exception-rec.
+    05 exc-s pic x(50).
+    05 exc-t pic 99.
+fd audit-file.
+01 audit-rec.
+    copy auditrec.
+fd restart-file.
+01 restart-rec.
+    05 restart-seq-val pic 9(9).
+fd control-file.
+01 control-rec.
+    05 ctl-start-marker pic x.
+    05 ctl-end-marker pic x.
+    05 ctl-fill-char pic x.
+    05 ctl-run-number pic 9(5).
+fd summary-file.
+01 summary-rec.
+    05 sum-run-date pic x(8).
+    05 sum-run-number pic 9(5).
+    05 sum-header-s pic x(50).
+    05 sum-header-t pic 99.
+    05 sum-processed pic 9(9).
+    05 sum-skipped pic 9(9).
+    05 sum-masked pic 9(9).
+fd extract-file.
+01 extract-rec.
+    copy extractrec.
+working-storage section.
 1 s pic x(50).
 1 p pic x(50).
+1 p-fields redefines p.
+    copy detrec.
 1 t pic 99.
 1 k pic 99.
+1 t-min pic 99 value 1.
+1 t-max pic 99 value 49.
+1 scan-pos pic 99.
+1 scan-remain pic 99.
+1 scan-t-pos pic 99.
+1 run-date pic x(8).
+1 fs-trans pic xx.
+1 fs-mask pic xx.
+1 fs-restart pic xx.
+1 fs-audit pic xx.
+1 fs-extract pic xx.
+1 fs-control pic xx.
+1 fs-summary pic xx.
+1 clear-restart-flag pic x value "y".
+1 audit-disposition-ws pic x(17).
+1 seq-num pic 9(9) value 0.
+1 restart-seq pic 9(9) value 0.
+1 ckpt-interval pic 9(9) value 1000.
+1 ckpt-quot pic 9(9).
+1 ckpt-rem pic 9(9).
+1 start-marker pic x value "K".
+1 end-marker pic x value "T".
+1 fill-char pic x value "*".
+1 run-number pic 9(5).
+1 header-s pic x(50).
+1 cnt-processed pic 9(9) value 0.
+1 cnt-skipped pic 9(9) value 0.
+1 cnt-masked pic 9(9) value 0.
 procedure division.
-accept s.
-inspect s tallying t for leading " ".
+main-para.
+    move function current-date(1:8) to run-date.
+    open input control-file.
+    if fs-control not = "00"
+        display "A: control file CONTROL.DAT unavailable, status " fs-control
+        stop run
+    end-if.
+    read control-file
+        at end
+            display "A: control file CONTROL.DAT is empty, no parameter card found"
+            close control-file
+            stop run
+    end-read.
+    move ctl-start-marker to start-marker.
+    move ctl-end-marker to end-marker.
+    move ctl-fill-char to fill-char.
+    move ctl-run-number to run-number.
+    close control-file.
+    open input trans-file.
+    if fs-trans not = "00"
+        display "A: transaction file TRANS.DAT unavailable, status " fs-trans
+        stop run
+    end-if.
+    open extend mask-out.
+    if fs-mask = "35"
+        open output mask-out
+    end-if.
+    open output exception-file.
+    open extend audit-file.
+    if fs-audit = "35"
+        open output audit-file
+    end-if.
+    open extend extract-file.
+    if fs-extract = "35"
+        open output extract-file
+    end-if.
+    read trans-file into s
+        at end go to end-run
+    end-read.
+    move 0 to t.
+    inspect s tallying t for leading " ".
+    move s to header-s.
+    if t < t-min or t > t-max
+        move s to exc-s
+        move t to exc-t
+        write exception-rec
+        move "n" to clear-restart-flag
+        go to end-run
+    end-if.
+    perform read-restart.
+    perform skip-to-restart.
 begin.
-display s.
-accept p.
-inspect p tallying k for leading " ".
-if k = 50 then go to begin end-if.
-if k = 0 then go to begin end-if.
-string p(1 : t) "T" into s.
-inspect s replacing all " " by "*" after initial "K" before initial "T".
-display s.
\ No newline at end of file
+    read trans-file into p
+        at end go to end-run
+    end-read.
+    add 1 to seq-num.
+    add 1 to cnt-processed.
+    move 0 to k.
+    inspect p tallying k for leading " ".
+    if k = 50
+        add 1 to cnt-skipped
+        move spaces to s
+        move "SKIPPED-BLANK" to audit-disposition-ws
+        perform write-audit
+        perform checkpoint-save
+        go to begin
+    end-if.
+    if k = 0
+        add 1 to cnt-skipped
+        move spaces to s
+        move "SKIPPED-NOINDENT" to audit-disposition-ws
+        perform write-audit
+        perform checkpoint-save
+        go to begin
+    end-if.
+    move spaces to s.
+    string p(1 : t) end-marker into s.
+    perform mask-segments.
+    add 1 to cnt-masked.
+    write mask-rec from s.
+    move "MASKED" to audit-disposition-ws.
+    perform write-audit.
+    move header-s to ext-header-s.
+    move p to ext-source-p.
+    move s to ext-masked-s.
+    move run-date to ext-run-date.
+    move run-number to ext-run-number.
+    move det-id of p-fields to ext-det-id.
+    move det-region of p-fields to ext-det-region.
+    move det-segment of p-fields to ext-det-segment.
+    move det-filler of p-fields to ext-det-filler.
+    write extract-rec.
+    perform checkpoint-save.
+    go to begin.
+end-run.
+    perform write-summary.
+    if clear-restart-flag = "y"
+        open output restart-file
+        close restart-file
+    end-if.
+    close trans-file mask-out exception-file audit-file extract-file.
+    stop run.
+read-restart.
+    open input restart-file.
+    if fs-restart = "00"
+        read restart-file
+        if fs-restart = "00"
+            move restart-seq-val to restart-seq
+        end-if
+        close restart-file
+    end-if.
+skip-to-restart.
+    perform until seq-num >= restart-seq
+        read trans-file into p
+            at end go to end-run
+        end-read
+        add 1 to seq-num
+    end-perform.
+checkpoint-save.
+    divide seq-num by ckpt-interval giving ckpt-quot remainder ckpt-rem.
+    if ckpt-rem = 0
+        move seq-num to restart-seq-val
+        open output restart-file
+        write restart-rec
+        close restart-file
+    end-if.
+write-audit.
+    move run-date to audit-date.
+    move seq-num to audit-seq.
+    move audit-disposition-ws to audit-disposition.
+    move header-s to audit-header-s.
+    move p to audit-p.
+    move t to audit-t.
+    move k to audit-k.
+    move s to audit-s.
+    move det-id of p-fields to audit-det-id.
+    move det-region of p-fields to audit-det-region.
+    move det-segment of p-fields to audit-det-segment.
+    move det-filler of p-fields to audit-det-filler.
+    write audit-rec.
+write-summary.
+    open extend summary-file.
+    if fs-summary = "35"
+        open output summary-file
+    end-if.
+    move run-date to sum-run-date.
+    move run-number to sum-run-number.
+    move header-s to sum-header-s.
+    move t to sum-header-t.
+    move cnt-processed to sum-processed.
+    move cnt-skipped to sum-skipped.
+    move cnt-masked to sum-masked.
+    write summary-rec.
+    close summary-file.
+mask-segments.
+    move 1 to scan-pos.
+    perform until scan-pos > 50
+        compute scan-remain = 50 - scan-pos + 1
+        inspect s(scan-pos : scan-remain) replacing all " " by fill-char
+            after initial start-marker before initial end-marker
+        move 0 to scan-t-pos
+        inspect s(scan-pos : scan-remain) tallying scan-t-pos
+            for characters before initial end-marker
+        if scan-t-pos >= scan-remain
+            move 51 to scan-pos
+        else
+            compute scan-pos = scan-pos + scan-t-pos + 1
+        end-if
+    end-perform.

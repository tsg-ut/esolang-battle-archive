@@ -0,0 +1,106 @@
+       >>SOURCE FORMAT IS FREE
+id division.
+program-id. a-inquire.
+environment division.
+input-output section.
+file-control.
+    select audit-file assign to "AUDIT.DAT"
+        organization is line sequential.
+    select extract-file assign to "EXTRACT.DAT"
+        organization is line sequential.
+data division.
+file section.
+fd audit-file.
+01 audit-rec.
+    copy auditrec.
+fd extract-file.
+01 extract-rec.
+    copy extractrec.
+working-storage section.
+1 search-mode pic x.
+1 search-header pic x(50).
+1 search-date pic x(8).
+1 search-run-number pic 9(5).
+1 found-flag pic x value "n".
+procedure division.
+main-para.
+    display "search by (h)eader s value, (d)ate, or (r)un number: "
+        with no advancing.
+    accept search-mode.
+    if search-mode = "h" or search-mode = "H"
+        display "enter header s value: " with no advancing
+        accept search-header
+        perform search-by-header thru header-done
+    else
+        if search-mode = "r" or search-mode = "R"
+            display "enter run date (yyyymmdd): " with no advancing
+            accept search-date
+            display "enter run number: " with no advancing
+            accept search-run-number
+            perform search-by-run thru run-done
+        else
+            display "enter run date (yyyymmdd): " with no advancing
+            accept search-date
+            perform search-by-date thru date-done
+        end-if
+    end-if.
+    if found-flag = "n"
+        display "no matching masked output found."
+    end-if.
+    stop run.
+search-by-header.
+    open input audit-file.
+header-loop.
+    read audit-file
+        at end go to header-done
+    end-read.
+    if audit-header-s = search-header
+        move "y" to found-flag
+        display "date: " audit-date " seq: " audit-seq
+            " disposition: " audit-disposition
+        display "header: " audit-header-s
+        display "source p: " audit-p
+        display "masked s: " audit-s
+        display "id: " audit-det-id " region: " audit-det-region
+        display "segment: " audit-det-segment " filler: " audit-det-filler
+    end-if.
+    go to header-loop.
+header-done.
+    close audit-file.
+search-by-date.
+    open input audit-file.
+date-loop.
+    read audit-file
+        at end go to date-done
+    end-read.
+    if audit-date = search-date
+        move "y" to found-flag
+        display "date: " audit-date " seq: " audit-seq
+            " disposition: " audit-disposition
+        display "header: " audit-header-s
+        display "source p: " audit-p
+        display "masked s: " audit-s
+        display "id: " audit-det-id " region: " audit-det-region
+        display "segment: " audit-det-segment " filler: " audit-det-filler
+    end-if.
+    go to date-loop.
+date-done.
+    close audit-file.
+search-by-run.
+    open input extract-file.
+run-loop.
+    read extract-file
+        at end go to run-done
+    end-read.
+    if ext-run-date = search-date and ext-run-number = search-run-number
+        move "y" to found-flag
+        display "date: " ext-run-date " run: " ext-run-number
+        display "header: " ext-header-s
+        display "source p: " ext-source-p
+        display "masked s: " ext-masked-s
+        display "id: " ext-det-id " region: " ext-det-region
+        display "segment: " ext-det-segment " filler: " ext-det-filler
+    end-if.
+    go to run-loop.
+run-done.
+    close extract-file.

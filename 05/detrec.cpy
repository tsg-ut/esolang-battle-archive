@@ -0,0 +1,4 @@
+    05 det-id pic x(10).
+    05 det-region pic x(5).
+    05 det-segment pic x(30).
+    05 det-filler pic x(5).

@@ -0,0 +1,12 @@
+    05 audit-date pic x(8).
+    05 audit-seq pic 9(9).
+    05 audit-disposition pic x(17).
+    05 audit-header-s pic x(50).
+    05 audit-p pic x(50).
+    05 audit-t pic 99.
+    05 audit-k pic 99.
+    05 audit-s pic x(50).
+    05 audit-det-id pic x(10).
+    05 audit-det-region pic x(5).
+    05 audit-det-segment pic x(30).
+    05 audit-det-filler pic x(5).
